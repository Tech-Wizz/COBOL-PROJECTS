@@ -0,0 +1,13 @@
+   100*-----------------------------------------------------------*
+   110* STUDENTREC  -  RECORD LAYOUT FOR ONE STUDENT (STUDENTS.DAT)*
+   120*                                                            *
+   130* ONE ROW PER STUDENT - ID, NAME, AND THE THREE SUBJECT       *
+   140* SCORES. STUDENT-ID IS THE RECORD KEY OF THE INDEXED         *
+   150* STUDENTS.DAT FILE. THE CALLING PROGRAM SUPPLIES THE         *
+   160* GROUP-LEVEL ITEM AND COPIES THIS LAYOUT UNDER IT, E.G.      *
+   170*     01  STUDENT-FILE-RECORD.                                *
+   180*         COPY STUDENTREC.                                    *
+   190*-----------------------------------------------------------*
+   200     10  STUDENT-ID            PIC X(6).
+   210     10  STUDENT-NAME          PIC X(15).
+   220     10  SUBJECTS              PIC 9(3) OCCURS 3 TIMES.
