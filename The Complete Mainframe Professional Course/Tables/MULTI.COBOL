@@ -1,18 +1,324 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. TABLE.
-DATA DIVISION.
-FILE SECTION.
-WORKING-STORAGE SECTION.
-01	STUDENT-TABLE.
-	05	STUDENTS	OCCURS 30 TIMES.
-		10 STUDENT-NAME	PIC X(15).
-		10 SUBJECTS	PIC 9(3)	OCCURS 3 TIMES.
-PROCEDURE DIVISION.
-
-	MOVE 'STEVE	35 57 83' TO STUDENTS(1).
-
-	DISPLAY STUDENTS(1).
-
-	DISPLAY SUBJECTS(1 2).
-
-	STOP RUN.
\ No newline at end of file
+   100 IDENTIFICATION DIVISION.
+   110 PROGRAM-ID.    TABLE.
+   120 AUTHOR.        D PRICE.
+   130 INSTALLATION.  CATALOG SYSTEMS.
+   140 DATE-WRITTEN.  2024-04-16.
+   150 DATE-COMPILED.
+   160*
+   170*-----------------------------------------------------------*
+   180* MODIFICATION HISTORY                                      *
+   190*-----------------------------------------------------------*
+   200* DATE       INIT  DESCRIPTION                               *
+   210* ---------- ----  ---------------------------------------- *
+   220* 2024-04-16 DP    ORIGINAL VERSION - ONE HARDCODED STUDENT   *
+   230*                  MOVED INTO STUDENTS(1) AND DISPLAYED.      *
+   240* 2026-08-08 DP    STUDENT-TABLE IS NOW LOADED FROM AND       *
+   250*                  SAVED BACK TO STUDENTS.DAT SO ROSTER DATA  *
+   260*                  SURVIVES BETWEEN RUNS. THE OLD HARDCODED   *
+   270*                  STEVE ROW IS USED ONLY TO SEED THE FILE    *
+   280*                  THE FIRST TIME IT IS RUN.                  *
+   290* 2026-08-08 DP    THE ROSTER DISPLAY NOW ALSO SHOWS EACH      *
+   300*                  STUDENT'S AVERAGE SCORE AND A LETTER        *
+   310*                  GRADE COMPUTED FROM IT.                     *
+   320* 2026-08-08 DP    SUBJECT SCORES LOADED FROM STUDENTS.DAT ARE *
+   330*                  NOW RANGE-CHECKED (0-100). ANY SCORE OUT OF *
+   340*                  RANGE IS WRITTEN TO A SCOREXCP EXCEPTIONS    *
+   350*                  REPORT INSTEAD OF SILENTLY ACCEPTED.         *
+   360* 2026-08-08 DP    REPLACED THE 30-ROW STUDENT-TABLE OCCURS     *
+   370*                  CAP. STUDENTS.DAT IS NOW AN INDEXED FILE     *
+   380*                  KEYED BY STUDENT-ID AND THE ROSTER IS        *
+   390*                  STREAMED THROUGH ONE RECORD AT A TIME        *
+   400*                  INSTEAD OF BEING HELD IN A FIXED-SIZE        *
+   410*                  WORKING-STORAGE TABLE, SO THE ROSTER SIZE    *
+   420*                  IS NO LONGER LIMITED TO 30 STUDENTS.         *
+   430* 2026-08-08 DP    ADDED A CLASS-LEVEL SUBJECT STATISTICS       *
+   440*                  REPORT - PER-SUBJECT AVERAGE, HIGH, AND LOW  *
+   450*                  ACROSS ALL STUDENTS READ. SCORES REJECTED BY *
+   460*                  130-VALIDATE-STUDENT-SCORES ARE EXCLUDED SO  *
+   470*                  A BAD READING CANNOT SKEW THE CLASS AVERAGE. *
+   480*-----------------------------------------------------------*
+   490 ENVIRONMENT DIVISION.
+   500 INPUT-OUTPUT SECTION.
+   510 FILE-CONTROL.
+   520     SELECT STUDENT-FILE ASSIGN TO "STUDENTS.DAT"
+   530         ORGANIZATION IS INDEXED
+   540         ACCESS MODE IS SEQUENTIAL
+   550         RECORD KEY IS STUDENT-ID
+   560         FILE STATUS IS WS-STUDENT-FS.
+   570*
+   580     SELECT EXCEPTION-FILE ASSIGN TO "SCOREXCP"
+   590         ORGANIZATION IS LINE SEQUENTIAL
+   600         ACCESS MODE IS SEQUENTIAL
+   610         FILE STATUS IS WS-EXCEPTION-FS.
+   620*
+   630 DATA DIVISION.
+   640 FILE SECTION.
+   650 FD  STUDENT-FILE.
+   660 01  STUDENT-FILE-RECORD.
+   670     COPY STUDENTREC.
+   680*
+   690 FD  EXCEPTION-FILE.
+   700 01  EXCEPTION-RECORD           PIC X(60).
+   710*
+   720 WORKING-STORAGE SECTION.
+   730*
+   740 01  WS-STUDENT-COUNT        PIC 9(3)  VALUE ZERO.
+   750 01  WS-STUDENT-FS           PIC X(2)  VALUE SPACES.
+   760 01  END-OF-FILE             PIC X(3)  VALUE 'NO'.
+   770 01  WS-SUB-IDX              PIC 9     VALUE ZERO.
+   780 01  WS-STUDENT-TOTAL        PIC 9(4)  VALUE ZERO.
+   790 01  WS-STUDENT-VALID-COUNT  PIC 9     VALUE ZERO.
+   800 01  WS-STUDENT-AVERAGE      PIC 9(3)V99 VALUE ZERO.
+   810 01  WS-STUDENT-GRADE        PIC X(1)  VALUE SPACE.
+   820 01  WS-EXCEPTION-FS         PIC X(2)  VALUE SPACES.
+   830 01  WS-EXCEPTION-COUNT      PIC 9(3)  VALUE ZERO.
+   840*
+   850*-----------------------------------------------------------*
+   860* CLASS-SUBJECT-STATS - RUNNING TOTAL, VALID-SCORE COUNT,     *
+   870* HIGH, AND LOW FOR EACH OF THE THREE SUBJECTS, ACCUMULATED   *
+   880* ONE STUDENT AT A TIME AS THE ROSTER STREAMS THROUGH.        *
+   890*-----------------------------------------------------------*
+   900 01  CLASS-SUBJECT-STATS.
+   910     05  CLASS-SUBJECT-STAT-ENTRY OCCURS 3 TIMES
+   920             INDEXED BY CLS-IDX.
+   930         10  CLASS-SUBJECT-TOTAL       PIC 9(6) VALUE ZERO.
+   940         10  CLASS-SUBJECT-VALID-COUNT PIC 9(3) VALUE ZERO.
+   950         10  CLASS-SUBJECT-HIGH        PIC 9(3) VALUE ZERO.
+   960         10  CLASS-SUBJECT-LOW         PIC 9(3) VALUE 999.
+   970*
+   980 01  WS-CLASS-SUBJECT-AVERAGE   PIC 9(3)V99 VALUE ZERO.
+   990*
+  1000 PROCEDURE DIVISION.
+  1010*
+  1020*-----------------------------------------------------------*
+  1030* 000-MAIN-PROCEDURE                                        *
+  1040*-----------------------------------------------------------*
+  1050 000-MAIN-PROCEDURE.
+  1060     PERFORM 100-INITIALIZE.
+  1070     PERFORM 200-PROCESS-ROSTER UNTIL END-OF-FILE = 'YES'.
+  1080     PERFORM 900-TERMINATE.
+  1090     STOP RUN.
+  1100*
+  1110*-----------------------------------------------------------*
+  1120* 100-INITIALIZE                                             *
+  1130*                                                            *
+  1140* OPENS STUDENT-FILE FOR THE READ PASS. FILE STATUS 35 MEANS *
+  1150* THE INDEXED FILE HAS NEVER BEEN CREATED, SO IT IS BUILT AND *
+  1160* SEEDED WITH THE ORIGINAL DEMONSTRATION ROW SO THE PROGRAM   *
+  1170* STILL HAS SOMETHING TO SHOW ON A FIRST RUN. ANY OTHER       *
+  1180* NON-ZERO STATUS IS A REAL OPEN FAILURE AND ABENDS RATHER    *
+  1190* THAN RISK OVERWRITING AN EXISTING ROSTER.                   *
+  1200*-----------------------------------------------------------*
+  1210 100-INITIALIZE.
+  1220     OPEN OUTPUT EXCEPTION-FILE.
+  1230     IF WS-EXCEPTION-FS NOT = '00'
+  1240         DISPLAY 'UNABLE TO OPEN SCOREXCP - FILE STATUS '
+  1250             WS-EXCEPTION-FS
+  1260         PERFORM 950-ABEND-RUN
+  1270     END-IF.
+  1280     OPEN INPUT STUDENT-FILE.
+  1290     IF WS-STUDENT-FS = '35'
+  1300         PERFORM 105-SEED-DEMO-STUDENT
+  1310         OPEN INPUT STUDENT-FILE
+  1320     ELSE
+  1330         IF WS-STUDENT-FS NOT = '00'
+  1340             DISPLAY 'UNABLE TO OPEN STUDENTS.DAT - FILE STATUS '
+  1350                 WS-STUDENT-FS
+  1360             PERFORM 950-ABEND-RUN
+  1370         END-IF
+  1380     END-IF.
+  1390     PERFORM 110-READ-STUDENT-RECORD.
+  1400*
+  1410*-----------------------------------------------------------*
+  1420* 105-SEED-DEMO-STUDENT                                     *
+  1430*-----------------------------------------------------------*
+  1440 105-SEED-DEMO-STUDENT.
+  1450     OPEN OUTPUT STUDENT-FILE.
+  1460     MOVE '000001'  TO STUDENT-ID.
+  1470     MOVE 'STEVE'   TO STUDENT-NAME.
+  1480     MOVE 35 TO SUBJECTS (1).
+  1490     MOVE 57 TO SUBJECTS (2).
+  1500     MOVE 83 TO SUBJECTS (3).
+  1510     WRITE STUDENT-FILE-RECORD.
+  1520     CLOSE STUDENT-FILE.
+  1530*
+  1540*-----------------------------------------------------------*
+  1550* 110-READ-STUDENT-RECORD                                   *
+  1560*-----------------------------------------------------------*
+  1570 110-READ-STUDENT-RECORD.
+  1580     READ STUDENT-FILE
+  1590         AT END
+  1600             MOVE 'YES' TO END-OF-FILE
+  1610     END-READ.
+  1620     IF END-OF-FILE NOT = 'YES'
+  1630         AND WS-STUDENT-FS NOT = '00'
+  1640         PERFORM 950-ABEND-RUN
+  1650     END-IF.
+  1660*
+  1670*-----------------------------------------------------------*
+  1680* 130-VALIDATE-STUDENT-SCORES                                *
+  1690*                                                            *
+  1700* SUBJECTS IS UNSIGNED SO IT CAN NEVER READ BELOW ZERO;      *
+  1710* THE ONLY OUT-OF-RANGE CONDITION POSSIBLE IS A SCORE OVER   *
+  1720* 100, WHICH IS WRITTEN TO THE EXCEPTIONS REPORT RATHER      *
+  1730* THAN SILENTLY LEFT IN THE ROSTER, AND IS EXCLUDED FROM     *
+  1740* BOTH THE CLASS SUBJECT STATISTICS AND THIS STUDENT'S OWN   *
+  1750* AVERAGE.                                                   *
+  1760*-----------------------------------------------------------*
+  1770 130-VALIDATE-STUDENT-SCORES.
+  1780     MOVE ZERO TO WS-STUDENT-TOTAL.
+  1790     MOVE ZERO TO WS-STUDENT-VALID-COUNT.
+  1800     PERFORM 135-CHECK-SCORE
+  1810         VARYING WS-SUB-IDX FROM 1 BY 1
+  1820         UNTIL WS-SUB-IDX > 3.
+  1830*
+  1840*-----------------------------------------------------------*
+  1850* 135-CHECK-SCORE                                            *
+  1860*-----------------------------------------------------------*
+  1870 135-CHECK-SCORE.
+  1880     IF SUBJECTS (WS-SUB-IDX) > 100
+  1890         PERFORM 138-WRITE-EXCEPTION
+  1900     ELSE
+  1910         PERFORM 139-ACCUMULATE-CLASS-SUBJECT
+  1920     END-IF.
+  1930*
+  1940*-----------------------------------------------------------*
+  1950* 138-WRITE-EXCEPTION                                        *
+  1960*-----------------------------------------------------------*
+  1970 138-WRITE-EXCEPTION.
+  1980     ADD 1 TO WS-EXCEPTION-COUNT.
+  1990     MOVE SPACES TO EXCEPTION-RECORD.
+  2000     STRING STUDENT-NAME             DELIMITED BY SIZE
+  2010         '  SUBJECT '                DELIMITED BY SIZE
+  2020         WS-SUB-IDX                  DELIMITED BY SIZE
+  2030         '  SCORE '                  DELIMITED BY SIZE
+  2040         SUBJECTS (WS-SUB-IDX)       DELIMITED BY SIZE
+  2050         '  OUT OF RANGE (0-100)'    DELIMITED BY SIZE
+  2060         INTO EXCEPTION-RECORD
+  2070     END-STRING.
+  2080     WRITE EXCEPTION-RECORD.
+  2090*
+  2100*-----------------------------------------------------------*
+  2110* 139-ACCUMULATE-CLASS-SUBJECT                                *
+  2120*                                                            *
+  2130* ALSO ROLLS THE SCORE INTO THIS STUDENT'S OWN RUNNING TOTAL  *
+  2140* AND VALID-SCORE COUNT, WHICH 210-COMPUTE-AVERAGE DIVIDES TO *
+  2150* GET THE STUDENT AVERAGE - A SCORE 135-CHECK-SCORE REJECTED  *
+  2160* NEVER REACHES HERE, SO IT CANNOT SKEW EITHER FIGURE.        *
+  2170*-----------------------------------------------------------*
+  2180 139-ACCUMULATE-CLASS-SUBJECT.
+  2190     ADD SUBJECTS (WS-SUB-IDX)
+  2200         TO CLASS-SUBJECT-TOTAL (WS-SUB-IDX).
+  2210     ADD 1 TO CLASS-SUBJECT-VALID-COUNT (WS-SUB-IDX).
+  2220     ADD SUBJECTS (WS-SUB-IDX) TO WS-STUDENT-TOTAL.
+  2230     ADD 1 TO WS-STUDENT-VALID-COUNT.
+  2240     IF SUBJECTS (WS-SUB-IDX) > CLASS-SUBJECT-HIGH (WS-SUB-IDX)
+  2250         MOVE SUBJECTS (WS-SUB-IDX)
+  2260             TO CLASS-SUBJECT-HIGH (WS-SUB-IDX)
+  2270     END-IF.
+  2280     IF SUBJECTS (WS-SUB-IDX) < CLASS-SUBJECT-LOW (WS-SUB-IDX)
+  2290         MOVE SUBJECTS (WS-SUB-IDX)
+  2300             TO CLASS-SUBJECT-LOW (WS-SUB-IDX)
+  2310     END-IF.
+  2320*
+  2330*-----------------------------------------------------------*
+  2340* 200-PROCESS-ROSTER                                        *
+  2350*-----------------------------------------------------------*
+  2360 200-PROCESS-ROSTER.
+  2370     ADD 1 TO WS-STUDENT-COUNT.
+  2380     PERFORM 130-VALIDATE-STUDENT-SCORES.
+  2390     PERFORM 210-COMPUTE-AVERAGE.
+  2400     PERFORM 220-ASSIGN-GRADE.
+  2410     DISPLAY STUDENT-NAME
+  2420         '  AVERAGE: ' WS-STUDENT-AVERAGE
+  2430         '  GRADE: '   WS-STUDENT-GRADE.
+  2440     PERFORM 110-READ-STUDENT-RECORD.
+  2450*
+  2460*-----------------------------------------------------------*
+  2470* 210-COMPUTE-AVERAGE                                        *
+  2480*                                                            *
+  2490* WS-STUDENT-TOTAL AND WS-STUDENT-VALID-COUNT WERE BUILT BY  *
+  2500* 139-ACCUMULATE-CLASS-SUBJECT DURING 130-VALIDATE-STUDENT-  *
+  2510* SCORES, SO A SCORE 135-CHECK-SCORE REJECTED IS ALREADY     *
+  2520* LEFT OUT OF BOTH. A STUDENT WITH ALL THREE SCORES REJECTED *
+  2530* AVERAGES TO ZERO RATHER THAN DIVIDING BY ZERO.             *
+  2540*-----------------------------------------------------------*
+  2550 210-COMPUTE-AVERAGE.
+  2560     IF WS-STUDENT-VALID-COUNT > 0
+  2570         COMPUTE WS-STUDENT-AVERAGE ROUNDED =
+  2580             WS-STUDENT-TOTAL / WS-STUDENT-VALID-COUNT
+  2590     ELSE
+  2600         MOVE ZERO TO WS-STUDENT-AVERAGE
+  2610     END-IF.
+  2620*
+  2630*-----------------------------------------------------------*
+  2640* 220-ASSIGN-GRADE                                           *
+  2650*                                                            *
+  2660* STANDARD 90/80/70/60 GRADE BANDS APPLIED TO THE AVERAGE     *
+  2670* COMPUTED BY 210-COMPUTE-AVERAGE.                            *
+  2680*-----------------------------------------------------------*
+  2690 220-ASSIGN-GRADE.
+  2700     IF WS-STUDENT-AVERAGE NOT < 90
+  2710         MOVE 'A' TO WS-STUDENT-GRADE
+  2720     ELSE
+  2730         IF WS-STUDENT-AVERAGE NOT < 80
+  2740             MOVE 'B' TO WS-STUDENT-GRADE
+  2750         ELSE
+  2760             IF WS-STUDENT-AVERAGE NOT < 70
+  2770                 MOVE 'C' TO WS-STUDENT-GRADE
+  2780             ELSE
+  2790                 IF WS-STUDENT-AVERAGE NOT < 60
+  2800                     MOVE 'D' TO WS-STUDENT-GRADE
+  2810                 ELSE
+  2820                     MOVE 'F' TO WS-STUDENT-GRADE
+  2830                 END-IF
+  2840             END-IF
+  2850         END-IF
+  2860     END-IF.
+  2870*
+  2880*-----------------------------------------------------------*
+  2890* 900-TERMINATE                                              *
+  2900*-----------------------------------------------------------*
+  2910 900-TERMINATE.
+  2920     CLOSE STUDENT-FILE.
+  2930     CLOSE EXCEPTION-FILE.
+  2940     IF WS-EXCEPTION-COUNT > 0
+  2950         DISPLAY 'SCORE EXCEPTIONS WRITTEN TO SCOREXCP: '
+  2960             WS-EXCEPTION-COUNT
+  2970     END-IF.
+  2980     PERFORM 300-PRINT-CLASS-STATISTICS.
+  2990*
+  3000*-----------------------------------------------------------*
+  3010* 300-PRINT-CLASS-STATISTICS                                 *
+  3020*-----------------------------------------------------------*
+  3030 300-PRINT-CLASS-STATISTICS.
+  3040     DISPLAY ' '.
+  3050     DISPLAY '===== CLASS SUBJECT STATISTICS ====='.
+  3060     DISPLAY 'STUDENTS ON ROSTER: ' WS-STUDENT-COUNT.
+  3070     PERFORM 310-PRINT-ONE-SUBJECT
+  3080         VARYING CLS-IDX FROM 1 BY 1
+  3090         UNTIL CLS-IDX > 3.
+  3100*
+  3110*-----------------------------------------------------------*
+  3120* 310-PRINT-ONE-SUBJECT                                      *
+  3130*-----------------------------------------------------------*
+  3140 310-PRINT-ONE-SUBJECT.
+  3150     IF CLASS-SUBJECT-VALID-COUNT (CLS-IDX) > 0
+  3160         COMPUTE WS-CLASS-SUBJECT-AVERAGE ROUNDED =
+  3170             CLASS-SUBJECT-TOTAL (CLS-IDX)
+  3180                 / CLASS-SUBJECT-VALID-COUNT (CLS-IDX)
+  3190         DISPLAY 'SUBJECT ' CLS-IDX
+  3200             '  AVERAGE: ' WS-CLASS-SUBJECT-AVERAGE
+  3210             '  HIGH: '    CLASS-SUBJECT-HIGH (CLS-IDX)
+  3220             '  LOW: '     CLASS-SUBJECT-LOW (CLS-IDX)
+  3230     ELSE
+  3240         DISPLAY 'SUBJECT ' CLS-IDX '  NO VALID SCORES RECORDED'
+  3250     END-IF.
+  3260*
+  3270*-----------------------------------------------------------*
+  3280* 950-ABEND-RUN                                              *
+  3290*-----------------------------------------------------------*
+  3300 950-ABEND-RUN.
+  3310     DISPLAY 'STUDENT-FILE I/O ERROR - FILE STATUS ' WS-STUDENT-FS.
+  3320     MOVE 16 TO RETURN-CODE.
+  3330     STOP RUN.
