@@ -1,30 +1,271 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. ASSIGNMENT3.
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01	USER-INCOME	PIC 999999 VALUE ZEROES.
-01	TAX	PIC ZZZZZZ.99 VALUE ZEROES.
-
-
-PROCEDURE DIVISION.
-
-000-MAIN-PROCEDURE.
-	PERFORM 100-ACCEPT-INCOME.
-	PERFORM 200-CALCULATE-TAX.
-	STOP RUN.
-
-100-ACCEPT-INCOME.
-	DISPLAY "PLEASE ENTER YOUR INCOME FOR THIS YEAR: "
-	ACCEPT USER-INCOME.
-
-200-CALCULATE-TAX.
-	IF USER-INCOME > 100000
-		COMPUTE TAX = USER-INCOME / 10
-
-		DISPLAY "vvvvvvvvvvvvvvvvvvvvvvvvvvvvvvvvvvvvvvvvvvvv"
-		DISPLAY "YOUR TAX FOR THIS YEAR IS: " TAX
-		DISPLAY "^^^^^^^^^^^^^^^^^^^^^^^^^^^^^^^^^^^^^^^^^^^^"
-
-	ELSE
-		DISPLAY "YOUR HAVE NO TAX TO PAY"
-	END-IF.
+   100 IDENTIFICATION DIVISION.
+   110 PROGRAM-ID.    ASSIGNMENT3.
+   120 AUTHOR.        D PRICE.
+   130 INSTALLATION.  PAYROLL SYSTEMS.
+   140 DATE-WRITTEN.  2024-02-11.
+   150 DATE-COMPILED.
+   160*
+   170*-----------------------------------------------------------*
+   180* MODIFICATION HISTORY                                      *
+   190*-----------------------------------------------------------*
+   200* DATE       INIT  DESCRIPTION                               *
+   210* ---------- ----  ---------------------------------------- *
+   220* 2024-02-11 DP    ORIGINAL VERSION - FLAT 10% TAX OVER      *
+   230*                  100000, ACCEPTED FROM CONSOLE.            *
+   240* 2026-08-08 DP    REPLACED THE FLAT-RATE TEST WITH A        *
+   250*                  GRADUATED BRACKET TABLE SO TAX IS ONLY    *
+   260*                  ASSESSED ON THE PORTION OF INCOME THAT    *
+   270*                  FALLS IN EACH BRACKET.                    *
+   280* 2026-08-08 DP    CONVERTED TO BATCH MODE - INCOME IS NOW   *
+   290*                  READ FROM THE TAXROLL FILE, ONE RECORD    *
+   300*                  PER EMPLOYEE, AND THE RESULT IS WRITTEN   *
+   310*                  TO TAX-REPORT INSTEAD OF THE CONSOLE.     *
+   320* 2026-08-08 DP    ADDED A FILING-STATUS FIELD TO THE        *
+   330*                  TAXROLL RECORD AND SPLIT THE BRACKET      *
+   340*                  TABLE BY STATUS SO SINGLE, MARRIED-JOINT  *
+   350*                  AND HEAD-OF-HOUSEHOLD FILERS EACH GET     *
+   360*                  THEIR OWN RATES AND THRESHOLDS.           *
+   370* 2026-08-08 DP    ADDED 300-PRINT-TOTALS TO ACCUMULATE AND  *
+   380*                  PRINT A CONTROL-TOTAL FOOTER FOR PERIOD-  *
+   390*                  END RECONCILIATION AGAINST THE G/L.       *
+   400*-----------------------------------------------------------*
+   410 ENVIRONMENT DIVISION.
+   420 INPUT-OUTPUT SECTION.
+   430 FILE-CONTROL.
+   440     SELECT TAXROLL ASSIGN TO "TAXROLL"
+   450         ORGANIZATION IS LINE SEQUENTIAL
+   460         ACCESS MODE IS SEQUENTIAL
+   470         FILE STATUS IS WS-TAXROLL-STATUS.
+   480*
+   490     SELECT TAX-REPORT ASSIGN TO "TAXREPT"
+   500         ORGANIZATION IS LINE SEQUENTIAL
+   510         ACCESS MODE IS SEQUENTIAL
+   520         FILE STATUS IS WS-TAX-REPORT-STATUS.
+   530*
+   540 DATA DIVISION.
+   550 FILE SECTION.
+   560 FD  TAXROLL.
+   570 01  TAXROLL-RECORD.
+   580     05  TR-EMPLOYEE-ID     PIC X(6).
+   590     05  FILLER             PIC X(1).
+   600     05  TR-INCOME          PIC 9(6).
+   610     05  FILLER             PIC X(1).
+   620     05  TR-FILING-STATUS   PIC X(1).
+   630*
+   640 FD  TAX-REPORT.
+   650 01  TAX-REPORT-LINE        PIC X(70).
+   660*
+   670 WORKING-STORAGE SECTION.
+   680*
+   690*-----------------------------------------------------------*
+   700* TAX BRACKET TABLE - LOADED FROM VALUE CLAUSES BELOW.       *
+   710* ONE ENTRY PER FILING STATUS (S/M/H), EACH CARRYING ITS     *
+   720* OWN SET OF THREE BRACKETS SO THE CALCULATION PARAGRAPH     *
+   730* CAN WALK THE BRACKETS FOR THE FILER'S STATUS INSTEAD OF    *
+   740* HARD-CODING A SINGLE RATE TABLE FOR EVERYONE.              *
+   750*-----------------------------------------------------------*
+   760 01  TAX-TABLE-VALUES.
+   770     05  FILLER PIC X(46) VALUE
+   780         'S000000050000000050001100000050100001999999100'.
+   790     05  FILLER PIC X(46) VALUE
+   800         'M000000060000000060001120000040120001999999080'.
+   810     05  FILLER PIC X(46) VALUE
+   820         'H000000055000000055001110000045110001999999090'.
+   830*
+   840 01  TAX-TABLE REDEFINES TAX-TABLE-VALUES.
+   850     05  TAX-STATUS-ENTRY OCCURS 3 TIMES INDEXED BY STAT-IDX.
+   860         10  STATUS-CODE    PIC X(1).
+   870         10  TAX-BRACKET OCCURS 3 TIMES INDEXED BY BRK-IDX.
+   880             15  BRACKET-LOW    PIC 9(6).
+   890             15  BRACKET-HIGH   PIC 9(6).
+   900             15  BRACKET-RATE   PIC V999.
+   910*
+   920 01  WS-EMPLOYEE-ID          PIC X(6) VALUE SPACES.
+   930 01  WS-FILING-STATUS        PIC X(1) VALUE 'S'.
+   940 01  USER-INCOME             PIC 9(6) VALUE ZEROES.
+   950 01  TAX                     PIC 9(6)V99 VALUE ZEROES.
+   960 01  TAX-DISPLAY             PIC ZZZZZZ.99.
+   970 01  INCOME-DISPLAY          PIC ZZZZZZ.
+   980*
+   990 01  WS-TAXABLE-IN-BRACKET   PIC 9(6) VALUE ZEROES.
+  1000 01  WS-BRACKET-TAX          PIC 9(6)V99 VALUE ZEROES.
+  1010*
+  1020 01  WS-TAXROLL-STATUS       PIC X(2) VALUE SPACES.
+  1030 01  WS-TAX-REPORT-STATUS    PIC X(2) VALUE SPACES.
+  1040 01  END-OF-FILE             PIC X(3) VALUE 'NO'.
+  1050*
+  1060*-----------------------------------------------------------*
+  1070* CONTROL TOTALS - ACCUMULATED ACROSS THE RUN AND PRINTED    *
+  1080* BY 300-PRINT-TOTALS FOR PERIOD-END G/L RECONCILIATION.     *
+  1090*-----------------------------------------------------------*
+  1100 01  WS-EMPLOYEE-COUNT       PIC 9(5) VALUE ZEROES.
+  1110 01  WS-TOTAL-INCOME         PIC 9(9) VALUE ZEROES.
+  1120 01  WS-TOTAL-TAX            PIC 9(9)V99 VALUE ZEROES.
+  1130 01  WS-EMPLOYEE-COUNT-DISP  PIC ZZZZ9.
+  1140 01  WS-TOTAL-INCOME-DISP    PIC ZZZZZZZZ9.
+  1150 01  WS-TOTAL-TAX-DISP       PIC ZZZZZZZZ9.99.
+  1160 PROCEDURE DIVISION.
+  1170*
+  1180*-----------------------------------------------------------*
+  1190* 000-MAIN-PROCEDURE                                        *
+  1200*-----------------------------------------------------------*
+  1210 000-MAIN-PROCEDURE.
+  1220     PERFORM 050-INITIALIZE.
+  1230     PERFORM 100-PROCESS-RECORDS UNTIL END-OF-FILE = 'YES'.
+  1240     PERFORM 300-PRINT-TOTALS.
+  1250     PERFORM 900-TERMINATE.
+  1260     STOP RUN.
+  1270*
+  1280*-----------------------------------------------------------*
+  1290* 050-INITIALIZE                                             *
+  1300*-----------------------------------------------------------*
+  1310 050-INITIALIZE.
+  1320     OPEN INPUT TAXROLL.
+  1330     IF WS-TAXROLL-STATUS NOT = '00'
+  1340         DISPLAY 'UNABLE TO OPEN TAXROLL - FILE STATUS '
+  1350             WS-TAXROLL-STATUS
+  1360         PERFORM 950-ABEND-RUN
+  1370     END-IF.
+  1380     OPEN OUTPUT TAX-REPORT.
+  1390     IF WS-TAX-REPORT-STATUS NOT = '00'
+  1400         DISPLAY 'UNABLE TO OPEN TAXREPT - FILE STATUS '
+  1410             WS-TAX-REPORT-STATUS
+  1420         PERFORM 950-ABEND-RUN
+  1430     END-IF.
+  1440     PERFORM 110-READ-TAXROLL-RECORD.
+  1450*
+  1460*-----------------------------------------------------------*
+  1470* 100-PROCESS-RECORDS                                       *
+  1480*-----------------------------------------------------------*
+  1490 100-PROCESS-RECORDS.
+  1500     PERFORM 200-CALCULATE-TAX.
+  1510     PERFORM 250-WRITE-REPORT-LINE.
+  1520     ADD 1         TO WS-EMPLOYEE-COUNT
+  1530     ADD USER-INCOME TO WS-TOTAL-INCOME
+  1540     ADD TAX         TO WS-TOTAL-TAX
+  1550     PERFORM 110-READ-TAXROLL-RECORD.
+  1560*
+  1570*-----------------------------------------------------------*
+  1580* 110-READ-TAXROLL-RECORD                                   *
+  1590*-----------------------------------------------------------*
+  1600 110-READ-TAXROLL-RECORD.
+  1610     READ TAXROLL
+  1620         AT END
+  1630             MOVE 'YES' TO END-OF-FILE
+  1640         NOT AT END
+  1650             MOVE TR-EMPLOYEE-ID   TO WS-EMPLOYEE-ID
+  1660             MOVE TR-INCOME        TO USER-INCOME
+  1670             MOVE TR-FILING-STATUS TO WS-FILING-STATUS
+  1680     END-READ.
+  1690*
+  1700*-----------------------------------------------------------*
+  1710* 200-CALCULATE-TAX                                         *
+  1720*                                                            *
+  1730* SELECTS THE BRACKET SET FOR THE FILER'S STATUS, THEN       *
+  1740* WALKS THOSE BRACKETS AND ASSESSES EACH ONE'S RATE ONLY     *
+  1750* AGAINST THE PORTION OF USER-INCOME THAT FALLS WITHIN IT,   *
+  1760* ADDING THE BRACKET AMOUNTS TO GET THE TOTAL TAX.           *
+  1770*-----------------------------------------------------------*
+  1780 200-CALCULATE-TAX.
+  1790     PERFORM 210-SELECT-RATE-TABLE
+  1800     MOVE ZEROES TO TAX
+  1810     PERFORM 220-APPLY-BRACKET
+  1820         VARYING BRK-IDX FROM 1 BY 1
+  1830         UNTIL BRK-IDX > 3.
+  1840*
+  1850*-----------------------------------------------------------*
+  1860* 210-SELECT-RATE-TABLE                                     *
+  1870*                                                            *
+  1880* LOOKS UP WS-FILING-STATUS IN THE TAX-TABLE. AN UNKNOWN OR  *
+  1890* MISSING STATUS DEFAULTS TO THE FIRST ENTRY (SINGLE).       *
+  1900*-----------------------------------------------------------*
+  1910 210-SELECT-RATE-TABLE.
+  1920     SET STAT-IDX TO 1
+  1930     SEARCH TAX-STATUS-ENTRY
+  1940         AT END
+  1950             SET STAT-IDX TO 1
+  1960         WHEN STATUS-CODE (STAT-IDX) = WS-FILING-STATUS
+  1970             CONTINUE
+  1980     END-SEARCH.
+  1990*
+  2000*-----------------------------------------------------------*
+  2010* 220-APPLY-BRACKET                                          *
+  2020*                                                            *
+  2030* ASSESSES ONE BRACKET'S RATE AGAINST THE PORTION OF         *
+  2040* USER-INCOME THAT FALLS WITHIN IT, THEN ADDS IT TO TAX.     *
+  2050* PERFORMED ONCE PER BRACKET BY 200-CALCULATE-TAX.           *
+  2060*-----------------------------------------------------------*
+  2070 220-APPLY-BRACKET.
+  2080     IF USER-INCOME NOT < BRACKET-LOW (STAT-IDX BRK-IDX)
+  2090         IF USER-INCOME > BRACKET-HIGH (STAT-IDX BRK-IDX)
+  2100             COMPUTE WS-TAXABLE-IN-BRACKET =
+  2110                 BRACKET-HIGH (STAT-IDX BRK-IDX) -
+  2120                 BRACKET-LOW (STAT-IDX BRK-IDX) + 1
+  2130         ELSE
+  2140             COMPUTE WS-TAXABLE-IN-BRACKET =
+  2150                 USER-INCOME - BRACKET-LOW (STAT-IDX BRK-IDX) + 1
+  2160         END-IF
+  2170         COMPUTE WS-BRACKET-TAX ROUNDED =
+  2180             WS-TAXABLE-IN-BRACKET *
+  2190             BRACKET-RATE (STAT-IDX BRK-IDX)
+  2200         ADD WS-BRACKET-TAX TO TAX
+  2210     END-IF.
+  2220*
+  2230*-----------------------------------------------------------*
+  2240* 250-WRITE-REPORT-LINE                                     *
+  2250*-----------------------------------------------------------*
+  2260 250-WRITE-REPORT-LINE.
+  2270     MOVE USER-INCOME TO INCOME-DISPLAY
+  2280     MOVE TAX TO TAX-DISPLAY
+  2290     MOVE SPACES TO TAX-REPORT-LINE
+  2300     STRING WS-EMPLOYEE-ID   DELIMITED BY SIZE
+  2310             '  STATUS: '    DELIMITED BY SIZE
+  2320             WS-FILING-STATUS DELIMITED BY SIZE
+  2330             '  INCOME: '    DELIMITED BY SIZE
+  2340             INCOME-DISPLAY  DELIMITED BY SIZE
+  2350             '  TAX: '       DELIMITED BY SIZE
+  2360             TAX-DISPLAY     DELIMITED BY SIZE
+  2370         INTO TAX-REPORT-LINE
+  2380     END-STRING
+  2390     WRITE TAX-REPORT-LINE.
+  2400*
+  2410*-----------------------------------------------------------*
+  2420* 300-PRINT-TOTALS                                           *
+  2430*                                                            *
+  2440* WRITES A CONTROL-TOTAL FOOTER LINE TO TAX-REPORT SHOWING   *
+  2450* THE EMPLOYEE COUNT AND THE TOTAL INCOME AND TAX PROCESSED  *
+  2460* THIS RUN, FOR RECONCILIATION AGAINST THE GENERAL LEDGER.   *
+  2470*-----------------------------------------------------------*
+  2480 300-PRINT-TOTALS.
+  2490     MOVE WS-EMPLOYEE-COUNT TO WS-EMPLOYEE-COUNT-DISP
+  2500     MOVE WS-TOTAL-INCOME   TO WS-TOTAL-INCOME-DISP
+  2510     MOVE WS-TOTAL-TAX      TO WS-TOTAL-TAX-DISP
+  2520     MOVE SPACES TO TAX-REPORT-LINE
+  2530     WRITE TAX-REPORT-LINE FROM
+  2540         '-------------------------------------------------'
+  2550     MOVE SPACES TO TAX-REPORT-LINE
+  2560     STRING 'EMPLOYEES: '        DELIMITED BY SIZE
+  2570             WS-EMPLOYEE-COUNT-DISP DELIMITED BY SIZE
+  2580             '  TOTAL INCOME: '  DELIMITED BY SIZE
+  2590             WS-TOTAL-INCOME-DISP  DELIMITED BY SIZE
+  2600             '  TOTAL TAX: '     DELIMITED BY SIZE
+  2610             WS-TOTAL-TAX-DISP     DELIMITED BY SIZE
+  2620         INTO TAX-REPORT-LINE
+  2630     END-STRING
+  2640     WRITE TAX-REPORT-LINE.
+  2650*
+  2660*-----------------------------------------------------------*
+  2670* 900-TERMINATE                                              *
+  2680*-----------------------------------------------------------*
+  2690 900-TERMINATE.
+  2700     CLOSE TAXROLL.
+  2710     CLOSE TAX-REPORT.
+  2720*
+  2730*-----------------------------------------------------------*
+  2740* 950-ABEND-RUN                                              *
+  2750*-----------------------------------------------------------*
+  2760 950-ABEND-RUN.
+  2770     DISPLAY 'ASSIGNMENT3 IS ABENDING - SEE THE FILE STATUS'.
+  2780     DISPLAY 'MESSAGE ABOVE FOR THE CAUSE.'.
+  2790     MOVE 16 TO RETURN-CODE.
+  2800     STOP RUN.
