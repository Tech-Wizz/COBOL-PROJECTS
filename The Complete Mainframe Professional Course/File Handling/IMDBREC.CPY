@@ -0,0 +1,15 @@
+   100*-----------------------------------------------------------*
+   110* IMDBREC  -  RECORD LAYOUT FOR IMDBlist.txt                *
+   120*                                                            *
+   130* ONE 219-BYTE LINE PER TITLE. THE CALLING PROGRAM SUPPLIES  *
+   140* THE 01-LEVEL GROUP NAME AND COPIES THIS LAYOUT UNDER IT,   *
+   150* E.G.                                                       *
+   160*     01  WS-RECORD.                                         *
+   170*         COPY IMDBREC.                                      *
+   180*-----------------------------------------------------------*
+   190     05  IMDB-TITLE            PIC X(100).
+   200     05  IMDB-YEAR             PIC X(4).
+   210     05  IMDB-RATING           PIC 9(3)V9(1).
+   220     05  IMDB-GENRE            PIC X(20).
+   230     05  IMDB-RUNTIME          PIC 9(3).
+   240     05  FILLER                PIC X(88).
