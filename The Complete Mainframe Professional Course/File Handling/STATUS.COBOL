@@ -1,61 +1,441 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. STATUS.
-
-ENVIRONMENT DIVISION.
-*>	IDENTIFY THE FILE
-	INPUT-OUTPUT SECTION.
-		FILE-CONTROL.
-			SELECT MYFILE *> PROGRAM FILENAME
-			ASSIGN TO "C:\IMDBlist.txt"
-			ORGANISATION IS LINE SEQUENTIAL
-			ACCESS MODE IS SEQUENTIAL.
-			FILE STATUS IS FS.
-
-DATA DIVISION.
-	FILE SECTION.
-	FD MYFILE.
-	01 MYFILE-RECORDS PICTURE X(219).
-
-	WORKING-STORAGE SECTION.
-
-	01 WS-RECORD PICTURE X(219).
-	
-	01 END-OF-FILE PICTURE A(3) VALUE 'NO'.
-
-	01 FS PICTURE 9(2)
-
-PROCEDURE DIVISION.
-
-	OPEN INPUT MYFILE.
-	DISPLAY 'OPENING FILE STATUS' FS
-
-
-	00
-
-	10 END-OF-FILE
-
-	41 OPENING
-
-	99
-
-	OPEN INPUT MYFILE.
-	DISPLAY 'OPENING AGAIN FILE STATUS' FS
-
-	PERFORM 9 TIMES *>UNTIL END-OF-FILE = 'YES'
-		READ MYFILE
-			INTO WS-RECORD
-			AT END
-				MOVE 'YES' TO END-OF-FILE
-				DISPLAY 'FILE ENDED HERE FILE STATUS' FS
-			NOT AT END
-				DISPLAY WS-RECORD
-		END-READ.
-	END-PERFORM.
-	
-	DISPLAY WS-RECORD.
-
-	CLOSE MYFILE.
-
-	DISPLAY 'CLOSING FILE STATUS IS ' FS.
-
-STOP RUN.
\ No newline at end of file
+   100 IDENTIFICATION DIVISION.
+   110 PROGRAM-ID.    STATUS.
+   120 AUTHOR.        D PRICE.
+   130 INSTALLATION.  CATALOG SYSTEMS.
+   140 DATE-WRITTEN.  2024-03-02.
+   150 DATE-COMPILED.
+   160*
+   170*-----------------------------------------------------------*
+   180* MODIFICATION HISTORY                                      *
+   190*-----------------------------------------------------------*
+   200* DATE       INIT  DESCRIPTION                               *
+   210* ---------- ----  ---------------------------------------- *
+   220* 2024-03-02 DP    ORIGINAL VERSION - READ IMDBlist.txt AS  *
+   230*                  ONE 219-BYTE BLOB AND DISPLAY IT WHOLE.   *
+   240* 2026-08-08 DP    BROKE MYFILE-RECORDS/WS-RECORD OUT INTO   *
+   250*                  THE IMDBREC COPYBOOK SO INDIVIDUAL FIELDS *
+   260*                  (TITLE, YEAR, RATING, GENRE, RUNTIME) ARE *
+   270*                  ADDRESSABLE INSTEAD OF ONE OPAQUE BLOB.   *
+   280* 2026-08-08 DP    REPLACED THE PERFORM 9 TIMES READ LOOP    *
+   290*                  WITH ONE DRIVEN BY END-OF-FILE SO THE     *
+   300*                  WHOLE LIST IS READ NO MATTER HOW MANY     *
+   310*                  TITLES IT HOLDS.                          *
+   320* 2026-08-08 DP    ADDED A GENRE/MINIMUM-RATING FILTER. THE  *
+   330*                  PROGRAM NO LONGER DISPLAYS EVERY RECORD - *
+   340*                  ONLY THE ONES THAT MATCH ARE WRITTEN TO   *
+   350*                  THE SHORTLIST FILE.                       *
+   360* 2026-08-08 DP    ADDED END-OF-RUN SUMMARY STATISTICS -     *
+   370*                  TOTAL TITLES, AVERAGE RATING, A COUNT PER *
+   380*                  GENRE, AND THE HIGHEST-RATED TITLE.        *
+   390* 2026-08-08 DP    DROPPED THE SPURIOUS SECOND OPEN OF        *
+   400*                  MYFILE. ADDED REAL FILE STATUS CHECKING    *
+   410*                  THAT ABENDS THE RUN ON A GENUINE I/O ERROR *
+   420*                  AND A CHECKPOINT FILE SO A RUN THAT WAS     *
+   430*                  ABENDED PARTWAY THROUGH RESTARTS AFTER THE  *
+   440*                  LAST RECORD IT COMPLETED INSTEAD OF FROM    *
+   450*                  THE TOP OF IMDBlist.txt.                   *
+   460* 2026-08-08 DP    ADDED A TITLE+YEAR DUPLICATE CHECK. EVERY   *
+   470*                  REPEAT ENTRY IN IMDBlist.txt IS NOW ALSO    *
+   480*                  WRITTEN TO DUPES.             *
+   490*-----------------------------------------------------------*
+   500 ENVIRONMENT DIVISION.
+   510 INPUT-OUTPUT SECTION.
+   520 FILE-CONTROL.
+   530     SELECT MYFILE ASSIGN TO "IMDBlist.txt"
+   540         ORGANIZATION IS LINE SEQUENTIAL
+   550         ACCESS MODE IS SEQUENTIAL
+   560         FILE STATUS IS FS.
+   570*
+   580     SELECT SHORTLIST ASSIGN TO "SHORTLST"
+   590         ORGANIZATION IS LINE SEQUENTIAL
+   600         ACCESS MODE IS SEQUENTIAL
+   610         FILE STATUS IS SL-FS.
+   620*
+   630     SELECT CHECKPOINT-FILE ASSIGN TO "CHKPTFIL"
+   640         ORGANIZATION IS LINE SEQUENTIAL
+   650         ACCESS MODE IS SEQUENTIAL
+   660         FILE STATUS IS CK-FS.
+   670*
+   680     SELECT DUP-FILE ASSIGN TO "DUPES"
+   690         ORGANIZATION IS LINE SEQUENTIAL
+   700         ACCESS MODE IS SEQUENTIAL
+   710         FILE STATUS IS DP-FS.
+   720*
+   730 DATA DIVISION.
+   740 FILE SECTION.
+   750 FD  MYFILE.
+   760 01  MYFILE-RECORD.
+   770     COPY IMDBREC.
+   780*
+   790 FD  SHORTLIST.
+   800 01  SHORTLIST-RECORD        PIC X(219).
+   810*
+   820 FD  CHECKPOINT-FILE.
+   830 01  CHECKPOINT-RECORD       PIC 9(5).
+   840*
+   850 FD  DUP-FILE.
+   860 01  DUPLICATE-RECORD        PIC X(219).
+   870*
+   880 WORKING-STORAGE SECTION.
+   890*
+   900 01  WS-RECORD.
+   910     COPY IMDBREC.
+   920*
+   930 01  END-OF-FILE            PIC X(3) VALUE 'NO'.
+   940 01  SL-FS                  PIC X(2) VALUE SPACES.
+   950 01  CK-FS                  PIC X(2) VALUE SPACES.
+   960 01  DP-FS                  PIC X(2) VALUE SPACES.
+   970*
+   980*-----------------------------------------------------------*
+   990* CHECKPOINT/RESTART - WS-CHECKPOINT-COUNT IS THE NUMBER OF   *
+  1000* IMDBLIST RECORDS SUCCESSFULLY PROCESSED BY A PRIOR RUN. ON  *
+  1010* STARTUP THAT MANY RECORDS ARE SKIPPED BEFORE PROCESSING     *
+  1020* RESUMES, SO A RUN THAT ABENDED PARTWAY THROUGH DOES NOT     *
+  1030* REPROCESS RECORDS IT ALREADY HANDLED.                       *
+  1040*-----------------------------------------------------------*
+  1050 01  WS-CHECKPOINT-COUNT    PIC 9(5) VALUE ZEROES.
+  1060 01  WS-SKIP-COUNTER        PIC 9(5) VALUE ZEROES.
+  1070*-----------------------------------------------------------*
+  1080* FILTER CRITERIA - ENTERED ONCE AT STARTUP. A RECORD GOES   *
+  1090* TO SHORTLIST ONLY WHEN ITS GENRE MATCHES AND ITS RATING IS *
+  1100* AT LEAST WS-MIN-RATING.                                    *
+  1110*-----------------------------------------------------------*
+  1120 01  WS-FILTER-GENRE        PIC X(20) VALUE SPACES.
+  1130 01  WS-MIN-RATING          PIC 9(3)V9(1) VALUE ZEROES.
+  1140*
+  1150*-----------------------------------------------------------*
+  1160* SUMMARY STATISTICS ACCUMULATORS - BUILT UP AS EACH RECORD  *
+  1170* IS READ, PRINTED BY 300-PRINT-STATISTICS AT END OF RUN.    *
+  1180*-----------------------------------------------------------*
+  1190 01  WS-TITLE-COUNT         PIC 9(5) VALUE ZEROES.
+  1200 01  WS-RATING-TOTAL        PIC 9(7)V9(1) VALUE ZEROES.
+  1210 01  WS-AVERAGE-RATING      PIC 9(3)V99 VALUE ZEROES.
+  1220 01  WS-HIGHEST-RATING      PIC 9(3)V9(1) VALUE ZEROES.
+  1230 01  WS-HIGHEST-TITLE       PIC X(100) VALUE SPACES.
+  1240*
+  1250 01  WS-GENRE-COUNT         PIC 9(3) VALUE ZEROES.
+  1260 01  WS-GENRE-CAP-WARNED    PIC X(3) VALUE 'NO'.
+  1270 01  GENRE-STATS-TABLE.
+  1280     05  GENRE-STAT-ENTRY OCCURS 20 TIMES INDEXED BY GEN-IDX.
+  1290         10  GENRE-STAT-NAME    PIC X(20) VALUE SPACES.
+  1300         10  GENRE-STAT-COUNT   PIC 9(5)  VALUE ZEROES.
+  1310*
+  1320*-----------------------------------------------------------*
+  1330* DUPLICATE-CHECK TABLE - EVERY TITLE+YEAR SEEN SO FAR, SO A   *
+  1340* REPEAT ENTRY CAN BE RECOGNIZED AND ROUTED TO DUPES.     *
+  1350*-----------------------------------------------------------*
+  1360 01  WS-DUPLICATE-COUNT     PIC 9(5) VALUE ZEROES.
+  1370 01  WS-DUPLICATE-FLAG      PIC X(3) VALUE 'NO'.
+  1380 01  WS-DUP-CAP-WARNED      PIC X(3) VALUE 'NO'.
+  1390 01  WS-DUP-KEY-COUNT       PIC 9(4) VALUE ZEROES.
+  1400 01  DUP-KEY-TABLE.
+  1410     05  DUP-KEY-ENTRY OCCURS 2000 TIMES INDEXED BY DUP-IDX.
+  1420         10  DUP-KEY-TITLE  PIC X(100) VALUE SPACES.
+  1430         10  DUP-KEY-YEAR   PIC X(4)   VALUE SPACES.
+  1440*
+  1450*-----------------------------------------------------------*
+  1460* FS - FILE STATUS FOR MYFILE. COMMON VALUES:                *
+  1470*     00  SUCCESSFUL COMPLETION                              *
+  1480*     10  END OF FILE ON READ                                *
+  1490*     35  FILE NOT FOUND ON OPEN INPUT                       *
+  1500*     41  FILE ALREADY OPEN                                  *
+  1510*-----------------------------------------------------------*
+  1520 01  FS                     PIC X(2) VALUE SPACES.
+  1530*
+  1540 PROCEDURE DIVISION.
+  1550*
+  1560*-----------------------------------------------------------*
+  1570* 000-MAIN-PROCEDURE                                        *
+  1580*-----------------------------------------------------------*
+  1590 000-MAIN-PROCEDURE.
+  1600     PERFORM 040-ACCEPT-FILTER-CRITERIA.
+  1610     PERFORM 045-READ-CHECKPOINT.
+  1620     OPEN INPUT MYFILE.
+  1630     DISPLAY 'OPENING FILE STATUS ' FS.
+  1640     IF FS NOT = '00'
+  1650         DISPLAY 'UNABLE TO OPEN IMDBLIST - FILE STATUS ' FS
+  1660         PERFORM 900-ABEND-RUN
+  1670     END-IF.
+  1680     IF WS-CHECKPOINT-COUNT > 0
+  1690         OPEN EXTEND SHORTLIST
+  1700     ELSE
+  1710         OPEN OUTPUT SHORTLIST
+  1720     END-IF.
+  1730     DISPLAY 'OPENING SHORTLIST FILE STATUS ' SL-FS.
+  1740     IF SL-FS NOT = '00'
+  1750         DISPLAY 'UNABLE TO OPEN SHORTLIST - FILE STATUS ' SL-FS
+  1760         PERFORM 900-ABEND-RUN
+  1770     END-IF.
+  1780     OPEN OUTPUT DUP-FILE.
+  1790     DISPLAY 'OPENING DUP-FILE FILE STATUS ' DP-FS.
+  1800     IF DP-FS NOT = '00'
+  1810         DISPLAY 'UNABLE TO OPEN DUP-FILE - FILE STATUS ' DP-FS
+  1820         PERFORM 900-ABEND-RUN
+  1830     END-IF.
+  1840*
+  1850     IF WS-CHECKPOINT-COUNT > 0
+  1860         DISPLAY 'RESTARTING AFTER CHECKPOINTED RECORD '
+  1870             WS-CHECKPOINT-COUNT
+  1880         PERFORM 050-SKIP-CHECKPOINTED-RECORD
+  1890             VARYING WS-SKIP-COUNTER FROM 1 BY 1
+  1900             UNTIL WS-SKIP-COUNTER > WS-CHECKPOINT-COUNT
+  1910     END-IF.
+  1920     PERFORM 100-READ-RECORD.
+  1930     PERFORM 200-FILTER-RECORD UNTIL END-OF-FILE = 'YES'.
+  1940*
+  1950     CLOSE MYFILE.
+  1960     DISPLAY 'CLOSING FILE STATUS IS ' FS.
+  1970     CLOSE SHORTLIST.
+  1980     DISPLAY 'CLOSING SHORTLIST FILE STATUS IS ' SL-FS.
+  1990     CLOSE DUP-FILE.
+  2000     DISPLAY 'CLOSING DUP-FILE FILE STATUS IS ' DP-FS.
+  2010     PERFORM 300-PRINT-STATISTICS.
+  2020     PERFORM 460-CLEAR-CHECKPOINT.
+  2030*
+  2040     STOP RUN.
+  2050*
+  2060*-----------------------------------------------------------*
+  2070* 040-ACCEPT-FILTER-CRITERIA                                 *
+  2080*                                                            *
+  2090* PROMPTS FOR THE GENRE TO EXTRACT AND THE MINIMUM RATING A  *
+  2100* TITLE MUST HAVE TO BE COPIED TO SHORTLIST.                 *
+  2110*-----------------------------------------------------------*
+  2120 040-ACCEPT-FILTER-CRITERIA.
+  2130     DISPLAY 'ENTER GENRE TO EXTRACT: '.
+  2140     ACCEPT WS-FILTER-GENRE.
+  2150     DISPLAY 'ENTER MINIMUM RATING (E.G. 8.5): '.
+  2160     ACCEPT WS-MIN-RATING.
+  2170*
+  2180*-----------------------------------------------------------*
+  2190* 045-READ-CHECKPOINT                                        *
+  2200*                                                            *
+  2210* LOADS WS-CHECKPOINT-COUNT FROM CHKPTFIL IF A PRIOR RUN LEFT *
+  2220* ONE BEHIND. NO CHECKPOINT FILE MEANS A FRESH RUN, SO A      *
+  2230* MISSING FILE (FILE STATUS 35) IS NOT AN ERROR HERE.         *
+  2240*-----------------------------------------------------------*
+  2250 045-READ-CHECKPOINT.
+  2260     MOVE ZEROES TO WS-CHECKPOINT-COUNT.
+  2270     OPEN INPUT CHECKPOINT-FILE.
+  2280     IF CK-FS = '00'
+  2290         READ CHECKPOINT-FILE INTO WS-CHECKPOINT-COUNT
+  2300             AT END
+  2310                 MOVE ZEROES TO WS-CHECKPOINT-COUNT
+  2320         END-READ
+  2330         CLOSE CHECKPOINT-FILE
+  2340     END-IF.
+  2350*
+  2360*-----------------------------------------------------------*
+  2370* 050-SKIP-CHECKPOINTED-RECORD                                *
+  2380*                                                            *
+  2390* FAST-FORWARDS PAST A RECORD THAT WAS ALREADY PROCESSED BY   *
+  2400* THE PRIOR RUN. THE RECORD IS NOT RE-FILTERED (NO SHORTLIST  *
+  2410* WRITE, NO CHECKPOINT UPDATE) BUT IT IS RUN BACK THROUGH THE *
+  2420* STATISTICS AND DUPLICATE-CHECK LOGIC SO THAT WS-TITLE-COUNT,*
+  2430* WS-RATING-TOTAL, GENRE-STATS-TABLE AND DUP-KEY-TABLE ARE    *
+  2440* REBUILT TO THE SAME STATE THEY WERE IN WHEN THE PRIOR RUN   *
+  2450* CHECKPOINTED, INSTEAD OF STARTING EMPTY ON A RESTART.       *
+  2460*-----------------------------------------------------------*
+  2470 050-SKIP-CHECKPOINTED-RECORD.
+  2480     PERFORM 100-READ-RECORD.
+  2490     IF END-OF-FILE NOT = 'YES'
+  2500         PERFORM 230-CHECK-DUPLICATE
+  2510         IF WS-DUPLICATE-FLAG = 'NO'
+  2520             PERFORM 210-ACCUMULATE-STATISTICS
+  2530         END-IF
+  2540     END-IF.
+  2550*
+  2560*-----------------------------------------------------------*
+  2570* 100-READ-RECORD                                            *
+  2580*-----------------------------------------------------------*
+  2590 100-READ-RECORD.
+  2600     READ MYFILE
+  2610         INTO WS-RECORD
+  2620         AT END
+  2630             MOVE 'YES' TO END-OF-FILE
+  2640             DISPLAY 'FILE ENDED HERE FILE STATUS ' FS
+  2650     END-READ.
+  2660     IF FS NOT = '00' AND FS NOT = '10'
+  2670         DISPLAY 'ERROR READING IMDBLIST - FILE STATUS ' FS
+  2680         PERFORM 900-ABEND-RUN
+  2690     END-IF.
+  2700*
+  2710*-----------------------------------------------------------*
+  2720* 200-FILTER-RECORD                                          *
+  2730*                                                            *
+  2740* WRITES THE RECORD TO SHORTLIST ONLY WHEN ITS GENRE AND      *
+  2750* RATING MEET THE CRITERIA ACCEPTED IN 040-ACCEPT-FILTER-     *
+  2760* CRITERIA. A RECORD THAT 230-CHECK-DUPLICATE RECOGNIZES AS   *
+  2770* A REPEAT IS LOGGED TO DUPES ONLY - IT IS EXCLUDED FROM THE  *
+  2780* RUNNING STATISTICS AND IS NOT ELIGIBLE FOR SHORTLIST.       *
+  2790*-----------------------------------------------------------*
+  2800 200-FILTER-RECORD.
+  2810     PERFORM 230-CHECK-DUPLICATE.
+  2820     IF WS-DUPLICATE-FLAG = 'NO'
+  2830         PERFORM 210-ACCUMULATE-STATISTICS
+  2840         IF IMDB-GENRE OF WS-RECORD = WS-FILTER-GENRE
+  2850             AND IMDB-RATING OF WS-RECORD NOT < WS-MIN-RATING
+  2860             WRITE SHORTLIST-RECORD FROM WS-RECORD
+  2870         END-IF
+  2880     END-IF
+  2890     ADD 1 TO WS-CHECKPOINT-COUNT
+  2900     PERFORM 400-WRITE-CHECKPOINT
+  2910     PERFORM 100-READ-RECORD.
+  2920*
+  2930*-----------------------------------------------------------*
+  2940* 210-ACCUMULATE-STATISTICS                                  *
+  2950*                                                            *
+  2960* ROLLS THE CURRENT RECORD INTO THE RUNNING TOTALS PRINTED   *
+  2970* BY 300-PRINT-STATISTICS AT END OF RUN.                     *
+  2980*-----------------------------------------------------------*
+  2990 210-ACCUMULATE-STATISTICS.
+  3000     ADD 1 TO WS-TITLE-COUNT
+  3010     ADD IMDB-RATING OF WS-RECORD TO WS-RATING-TOTAL
+  3020     IF IMDB-RATING OF WS-RECORD > WS-HIGHEST-RATING
+  3030         MOVE IMDB-RATING OF WS-RECORD TO WS-HIGHEST-RATING
+  3040         MOVE IMDB-TITLE OF WS-RECORD TO WS-HIGHEST-TITLE
+  3050     END-IF
+  3060     PERFORM 220-TALLY-GENRE.
+  3070*
+  3080*-----------------------------------------------------------*
+  3090* 220-TALLY-GENRE                                            *
+  3100*                                                            *
+  3110* FINDS THE CURRENT RECORD'S GENRE IN GENRE-STATS-TABLE AND  *
+  3120* BUMPS ITS COUNT, ADDING A NEW ENTRY THE FIRST TIME A GENRE  *
+  3130* IS SEEN. ONCE ALL 20 SLOTS ARE TAKEN, ANY FURTHER NEW GENRE *
+  3140* IS LEFT OUT OF THE BREAKDOWN - WARNED ONCE, THE FIRST TIME  *
+  3150* THAT HAPPENS, SO THE GAP IS VISIBLE RATHER THAN SILENT.     *
+  3160*-----------------------------------------------------------*
+  3170 220-TALLY-GENRE.
+  3180     SET GEN-IDX TO 1
+  3190     SEARCH GENRE-STAT-ENTRY
+  3200         AT END
+  3210             IF WS-GENRE-COUNT < 20
+  3220                 ADD 1 TO WS-GENRE-COUNT
+  3230                 SET GEN-IDX TO WS-GENRE-COUNT
+  3240                 MOVE IMDB-GENRE OF WS-RECORD
+  3250                     TO GENRE-STAT-NAME (GEN-IDX)
+  3260                 MOVE 1 TO GENRE-STAT-COUNT (GEN-IDX)
+  3270             ELSE
+  3280                 IF WS-GENRE-CAP-WARNED = 'NO'
+  3290                   DISPLAY 'WARNING - GENRE TABLE FULL, GENRE'
+  3300                       ' BREAKDOWN IS NOW INCOMPLETE'
+  3310                   MOVE 'YES' TO WS-GENRE-CAP-WARNED
+  3320                 END-IF
+  3330             END-IF
+  3340         WHEN GENRE-STAT-NAME (GEN-IDX) = IMDB-GENRE OF WS-RECORD
+  3350             ADD 1 TO GENRE-STAT-COUNT (GEN-IDX)
+  3360     END-SEARCH.
+  3370*
+  3380*-----------------------------------------------------------*
+  3390* 230-CHECK-DUPLICATE                                        *
+  3400*                                                            *
+  3410* A TITLE IS A DUPLICATE WHEN ITS TITLE AND YEAR MATCH AN     *
+  3420* ENTRY ALREADY SEEN. FIRST SIGHTINGS ARE ADDED TO THE        *
+  3430* DUP-KEY-TABLE SO A LATER REPEAT CAN BE RECOGNIZED. SETS      *
+  3440* WS-DUPLICATE-FLAG SO 200-FILTER-RECORD CAN EXCLUDE A REPEAT  *
+  3450* FROM THE RUNNING STATISTICS AND SHORTLIST. ONCE ALL 2000     *
+  3460* SLOTS ARE TAKEN, A FURTHER NEW TITLE+YEAR CAN NO LONGER BE   *
+  3470* REMEMBERED AND A LATER REPEAT OF IT WILL GO UNDETECTED -     *
+  3480* WARNED ONCE, THE FIRST TIME THAT HAPPENS.                    *
+  3490*-----------------------------------------------------------*
+  3500  230-CHECK-DUPLICATE.
+  3510     MOVE 'NO' TO WS-DUPLICATE-FLAG
+  3520     SET DUP-IDX TO 1
+  3530     SEARCH DUP-KEY-ENTRY
+  3540         AT END
+  3550             IF WS-DUP-KEY-COUNT < 2000
+  3560                 ADD 1 TO WS-DUP-KEY-COUNT
+  3570                 SET DUP-IDX TO WS-DUP-KEY-COUNT
+  3580                 MOVE IMDB-TITLE OF WS-RECORD
+  3590                     TO DUP-KEY-TITLE (DUP-IDX)
+  3600                 MOVE IMDB-YEAR OF WS-RECORD
+  3610                     TO DUP-KEY-YEAR (DUP-IDX)
+  3620             ELSE
+  3630                 IF WS-DUP-CAP-WARNED = 'NO'
+  3640                   DISPLAY 'WARNING - DUP-KEY TABLE FULL, DUP'
+  3650                       ' CHECK IS NOW INCOMPLETE'
+  3660                   MOVE 'YES' TO WS-DUP-CAP-WARNED
+  3670                 END-IF
+  3680             END-IF
+  3690         WHEN DUP-KEY-TITLE (DUP-IDX) = IMDB-TITLE OF WS-RECORD
+  3700             AND DUP-KEY-YEAR (DUP-IDX) = IMDB-YEAR OF WS-RECORD
+  3710             MOVE 'YES' TO WS-DUPLICATE-FLAG
+  3720             ADD 1 TO WS-DUPLICATE-COUNT
+  3730             WRITE DUPLICATE-RECORD FROM WS-RECORD
+  3740     END-SEARCH.
+  3750*
+  3760*-----------------------------------------------------------*
+  3770* 300-PRINT-STATISTICS                                       *
+  3780*                                                            *
+  3790* PRINTS THE END-OF-RUN SUMMARY - TOTAL TITLES, AVERAGE      *
+  3800* RATING, THE HIGHEST-RATED TITLE, AND A COUNT PER GENRE.    *
+  3810*-----------------------------------------------------------*
+  3820 300-PRINT-STATISTICS.
+  3830     DISPLAY ' '.
+  3840     DISPLAY '===== IMDB SUMMARY STATISTICS ====='.
+  3850     DISPLAY 'TOTAL TITLES READ..... ' WS-TITLE-COUNT.
+  3860     DISPLAY 'DUPLICATE TITLES...... ' WS-DUPLICATE-COUNT.
+  3870     IF WS-TITLE-COUNT > 0
+  3880         COMPUTE WS-AVERAGE-RATING ROUNDED =
+  3890             WS-RATING-TOTAL / WS-TITLE-COUNT
+  3900         DISPLAY 'AVERAGE RATING........ ' WS-AVERAGE-RATING
+  3910         DISPLAY 'HIGHEST RATED TITLE... ' WS-HIGHEST-TITLE
+  3920         DISPLAY '   RATING............. ' WS-HIGHEST-RATING
+  3930         DISPLAY 'TITLES BY GENRE:'
+  3940         PERFORM 310-PRINT-GENRE-COUNT
+  3950             VARYING GEN-IDX FROM 1 BY 1
+  3960             UNTIL GEN-IDX > WS-GENRE-COUNT
+  3970     END-IF.
+  3980*
+  3990*-----------------------------------------------------------*
+  4000* 310-PRINT-GENRE-COUNT                                      *
+  4010*-----------------------------------------------------------*
+  4020 310-PRINT-GENRE-COUNT.
+  4030     DISPLAY '   ' GENRE-STAT-NAME (GEN-IDX)
+  4040         ' - ' GENRE-STAT-COUNT (GEN-IDX).
+  4050*
+  4060*-----------------------------------------------------------*
+  4070* 400-WRITE-CHECKPOINT                                       *
+  4080*                                                            *
+  4090* REWRITES CHKPTFIL WITH THE COUNT OF RECORDS PROCESSED SO    *
+  4100* FAR, SO A RUN THAT ABENDS AFTER THIS POINT RESTARTS PAST    *
+  4110* EVERY RECORD ALREADY HANDLED.                                *
+  4120*-----------------------------------------------------------*
+  4130 400-WRITE-CHECKPOINT.
+  4140     MOVE WS-CHECKPOINT-COUNT TO CHECKPOINT-RECORD.
+  4150     OPEN OUTPUT CHECKPOINT-FILE.
+  4160     IF CK-FS NOT = '00'
+  4170         DISPLAY 'UNABLE TO OPEN CHKPTFIL - FILE STATUS ' CK-FS
+  4180         PERFORM 900-ABEND-RUN
+  4190     END-IF.
+  4200     WRITE CHECKPOINT-RECORD.
+  4210     IF CK-FS NOT = '00'
+  4220         DISPLAY 'UNABLE TO WRITE CHKPTFIL - FILE STATUS ' CK-FS
+  4230         PERFORM 900-ABEND-RUN
+  4240     END-IF.
+  4250     CLOSE CHECKPOINT-FILE.
+  4260*
+  4270*-----------------------------------------------------------*
+  4280* 460-CLEAR-CHECKPOINT                                       *
+  4290*                                                            *
+  4300* CALLED ONLY AFTER A CLEAN END OF RUN. RESETS THE CHECKPOINT *
+  4310* TO ZERO SO THE NEXT RUN STARTS FROM THE TOP OF IMDBlist.txt *
+  4320* INSTEAD OF SKIPPING RECORDS A COMPLETED RUN ALREADY COVERED.*
+  4330*-----------------------------------------------------------*
+  4340 460-CLEAR-CHECKPOINT.
+  4350     MOVE ZEROES TO WS-CHECKPOINT-COUNT.
+  4360     PERFORM 400-WRITE-CHECKPOINT.
+  4370*
+  4380*-----------------------------------------------------------*
+  4390* 900-ABEND-RUN                                              *
+  4400*                                                            *
+  4410* COMMON ABORT POINT FOR A GENUINE FILE I/O ERROR. THE        *
+  4420* CHECKPOINT FILE IS LEFT AS IT WAS AS OF THE LAST RECORD     *
+  4430* SUCCESSFULLY PROCESSED SO THE NEXT RUN CAN RESTART FROM     *
+  4440* THERE.                                                      *
+  4450*-----------------------------------------------------------*
+  4460 900-ABEND-RUN.
+  4470     DISPLAY 'STATUS IS ABENDING - SEE THE FILE STATUS'.
+  4480     DISPLAY 'MESSAGE ABOVE FOR THE CAUSE.'.
+  4490     MOVE 16 TO RETURN-CODE.
+  4500     STOP RUN.
